@@ -0,0 +1,38 @@
+000010*    EX2MSET-COPY
+000020*    ------------------------------------------------------------
+000030*    SYMBOLIC MAP FOR MAPSET EX2MSET, MAP EX2MAP1 (BMS GENERATED).
+000040*    ONE SCREEN: CUSTOMER ID IN, CURRENT NAME OUT, NEW NAME IN,
+000050*    A MESSAGE LINE OUT.
+000060*    ------------------------------------------------------------
+000070    01  EX2MSETI.
+000080        05  FILLER                  PIC X(12).
+000090        05  CIDL                    PIC S9(4)   COMP.
+000100        05  CIDF                    PIC X.
+000110        05  FILLER REDEFINES CIDF.
+000120            10  CIDA                PIC X.
+000130        05  CIDI                    PIC X(06).
+000140        05  CURNAMEL                PIC S9(4)   COMP.
+000150        05  CURNAMEF                PIC X.
+000160        05  FILLER REDEFINES CURNAMEF.
+000170            10  CURNAMEA            PIC X.
+000180        05  CURNAMEI                PIC X(30).
+000190        05  NAMEL                   PIC S9(4)   COMP.
+000200        05  NAMEF                   PIC X.
+000210        05  FILLER REDEFINES NAMEF.
+000220            10  NAMEA               PIC X.
+000230        05  NAMEI                   PIC X(30).
+000240        05  MSGL                    PIC S9(4)   COMP.
+000250        05  MSGF                    PIC X.
+000260        05  FILLER REDEFINES MSGF.
+000270            10  MSGA                PIC X.
+000280        05  MSGI                    PIC X(60).
+000290    01  EX2MSETO REDEFINES EX2MSETI.
+000300        05  FILLER                  PIC X(12).
+000310        05  FILLER                  PIC X(03).
+000320        05  CIDO                    PIC X(06).
+000330        05  FILLER                  PIC X(03).
+000340        05  CURNAMEO                PIC X(30).
+000350        05  FILLER                  PIC X(03).
+000360        05  NAMEO                   PIC X(30).
+000370        05  FILLER                  PIC X(03).
+000380        05  MSGO                    PIC X(60).
