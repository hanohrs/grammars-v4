@@ -0,0 +1,9 @@
+000010*    CUSTMAST-COPY
+000020*    ------------------------------------------------------------
+000030*    CUSTOMER MASTER RECORD - VSAM KSDS, KEYED ON CM-CUST-ID.
+000040*    ------------------------------------------------------------
+000050    01  CUSTMAST-RECORD.
+000060        05  CM-CUST-ID              PIC X(06).
+000070        05  CM-CUST-NAME            PIC X(30).
+000080        05  CM-CUST-EFF-DATE        PIC 9(08).
+000090        05  CM-CUST-PRIOR-NAME      PIC X(30).
