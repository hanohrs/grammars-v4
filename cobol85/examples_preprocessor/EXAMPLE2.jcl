@@ -0,0 +1,49 @@
+//EXAMPL2  JOB (ACCT01,DEPT01),'CUST NAME CHG',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY CUSTOMER NAME CHANGE BATCH - EXAMPLE2
+//*
+//* RESTART:  IF STEP05 ABENDS PARTWAY THROUGH A LARGE CUSTNAME
+//*           BATCH, RESUBMIT THIS JOB WITH
+//*               RESTART=(STEP05,nnnn)
+//*           ON THE JOB CARD, WHERE nnnn IS THE LAST CHECKPOINT
+//*           ID SHOWN IN THE STEP05 SYSOUT.  EXAMPLE2'S RERUN
+//*           CLAUSE CHECKPOINTS CUSTNAME EVERY 1000 RECORDS TO
+//*           THE SYSCHK DATA SET SO THE RESTART PICKS UP AFTER
+//*           THE LAST COMMITTED RECORD RATHER THAN REPROCESSING
+//*           THE WHOLE FILE.  SYSCHK'S DISP IS MOD SO THE SAME
+//*           RESUBMITTED JCL CAN REOPEN THE ALREADY-CATALOGED
+//*           CHECKPOINT DATA SET ON A RESTART, INSTEAD OF FAILING
+//*           ALLOCATION BECAUSE NEW EXPECTS THE DATA SET NOT TO
+//*           EXIST YET.
+//*
+//* BALANCING: CUSTCTL CARRIES THE EXPECTED CUSTNAME RECORD COUNT
+//*           AND ID HASH TOTAL FOR THE RUN, KEYED TO THE FILE
+//*           HANDED OFF BY THE UPSTREAM EXTRACT JOB.  EXAMPLE2
+//*           REPORTS TO ERROUT AND FAILS THE RETURN-CODE IF THE
+//*           ACTUAL COUNT OR HASH DOES NOT MATCH.
+//*
+//* THE PARM ON STEP05 CARRIES THIS JOB'S NAME THROUGH TO EXAMPLE2
+//*           FOR THE AUDITOUT JOB-NAME FIELD.  IF THIS JCL MEMBER
+//*           IS EVER COPIED UNDER A DIFFERENT JOB NAME, UPDATE THE
+//*           PARM TO MATCH.
+//*--------------------------------------------------------------
+//STEP05   EXEC PGM=EXAMPLE2,PARM='EXAMPL2'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTNAME DD   DSN=PROD.CUST.CUSTNAME,DISP=SHR
+//PARMNAME DD   DSN=PROD.CUST.PARMNAME,DISP=SHR
+//SYSCHK   DD   DSN=PROD.CUST.EXAMPL2.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD   DSN=PROD.CUST.AUDITOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92,BLKSIZE=0)
+//CUSTMAST DD   DSN=PROD.CUST.CUSTMAST,DISP=SHR
+//CUSTCTL  DD   DSN=PROD.CUST.CUSTCTL,DISP=SHR
+//REPRTOUT DD   SYSOUT=*
+//ERROUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
