@@ -0,0 +1,6 @@
+000010*    EXAMPLE2-COPY
+000020*    ------------------------------------------------------------
+000030*    CUSTOMER NAME FIELD.  RENAMED TO WS-NAME BY THE CALLING
+000040*    PROGRAM'S COPY ... REPLACING NAME BY WS-NAME.
+000050*    ------------------------------------------------------------
+000060    01  NAME                        PIC X(30).
