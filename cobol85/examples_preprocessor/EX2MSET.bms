@@ -0,0 +1,50 @@
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+*        EX2MSET - CUSTOMER NAME MAINTENANCE MAPSET
+*        USED BY TRANSACTION EX2M / PROGRAM EX2MAINT
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+EX2MSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               CTRL=FREEKB,                                            X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+EX2MAP1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CUSTOMER NAME MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='CUSTOMER ID:'
+CID      DFHMDF POS=(3,14),                                            X
+               LENGTH=6,                                               X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='CURRENT NAME'
+CURNAME  DFHMDF POS=(4,14),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='NEW NAME:   '
+NAME     DFHMDF POS=(5,14),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT)
+*
+MSG      DFHMDF POS=(10,1),                                            X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
