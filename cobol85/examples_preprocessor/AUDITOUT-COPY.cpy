@@ -0,0 +1,17 @@
+000010*    AUDITOUT-COPY
+000020*    ------------------------------------------------------------
+000030*    SHARED AUDIT TRAIL RECORD LAYOUT FOR CUSTOMER NAME CHANGES.
+000040*    WRITTEN BY EXAMPLE2 (BATCH AUDITOUT-FILE) AND BY EX2MAINT
+000050*    (ONLINE, VIA TD QUEUE AUDT) SO BOTH PATHS THAT CAN CHANGE A
+000060*    CUSTOMER NAME LEAVE AN IDENTICALLY-SHAPED AUDIT RECORD.
+000070*    ------------------------------------------------------------
+000080    01  AUDITOUT-RECORD.
+000090        05  AO-OLD-NAME                 PIC X(30).
+000100        05  FILLER                      PIC X(02)   VALUE SPACES.
+000110        05  AO-NEW-NAME                 PIC X(30).
+000120        05  FILLER                      PIC X(02)   VALUE SPACES.
+000130        05  AO-RUN-DATE                 PIC X(08).
+000140        05  FILLER                      PIC X(02)   VALUE SPACES.
+000150        05  AO-RUN-TIME                 PIC X(08).
+000160        05  FILLER                      PIC X(02)   VALUE SPACES.
+000170        05  AO-JOB-NAME                 PIC X(08).
