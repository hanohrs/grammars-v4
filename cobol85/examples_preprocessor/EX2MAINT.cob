@@ -0,0 +1,260 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.        EX2MAINT.
+000030 AUTHOR.            R. HALVORSEN.
+000040 INSTALLATION.      CUSTOMER MASTER MAINTENANCE - ONLINE SYSTEMS.
+000050 DATE-WRITTEN.      08/09/2026.
+000060 DATE-COMPILED.     08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 08/09/26  RH  NEW PROGRAM.  ONLINE CICS TRANSACTION EX2M LETS
+000110*               AN AUTHORIZED USER KEY A CUSTOMER ID AND A NEW
+000120*               NAME AND UPDATES CUSTMAST DIRECTLY, SO A NAME
+000130*               CHANGE NO LONGER REQUIRES EDITING EXAMPLE2'S
+000140*               SOURCE AND A RECOMPILE.  BATCH EXAMPLE2 SIMPLY
+000150*               CONFIRMS/REPORTS CHANGES MADE HERE.
+000160* 08/09/26  RH  SPLIT THE TRANSACTION INTO TWO PSEUDO-CONVER-
+000170*               SATIONAL ROUND TRIPS SO THE OPERATOR SEES THE
+000180*               CUSTOMER'S CURRENT NAME BEFORE KEYING THE NEW
+000190*               ONE, INSTEAD OF OVERTYPING A FIELD THAT WAS
+000200*               MISLABELED "CURRENT NAME" BUT ACTUALLY TOOK THE
+000210*               NEW VALUE.  STATE BETWEEN THE TWO ROUND TRIPS
+000220*               RIDES IN DFHCOMMAREA.  ADDED RESP/MAPFAIL
+000230*               CHECKING ON BOTH RECEIVE MAPS SO PRESSING ENTER
+000240*               OR CLEAR WITH NO DATA REDISPLAYS THE MAP WITH A
+000250*               MESSAGE INSTEAD OF ABENDING, ADDED A BLANK-NAME
+000260*               CHECK BEFORE THE REWRITE, AND CHANGED THE FINAL
+000270*               RETURN SO A COMPLETED UPDATE ENDS THE
+000280*               CONVERSATION INSTEAD OF RE-ARMING EX2M.
+000290* 08/09/26  RH  ADDED AN AUDIT RECORD FOR THE ONLINE UPDATE,
+000300*               WRITTEN TO TD QUEUE AUDT IN THE SAME LAYOUT AS
+000310*               EXAMPLE2'S AUDITOUT (SHARED VIA AUDITOUT-COPY), SO
+000320*               A COMPLIANCE REVIEW SEES ONLINE CHANGES ALONGSIDE
+000330*               BATCH ONES INSTEAD OF ONLY THE ON-SCREEN MESSAGE.
+000340* 08/09/26  RH  AO-RUN-TIME IS NOW BUILT FROM WS-EFF-TIME PADDED
+000350*               WITH A TWO-DIGIT "00" HUNDREDTHS SUFFIX INSTEAD OF
+000360*               MOVED IN DIRECTLY, SO THE 8-DIGIT HHMMSSCC SHAPE
+000370*               MATCHES WHAT EXAMPLE2 WRITES FROM ITS ACCEPT FROM
+000380*               TIME, RATHER THAN LEAVING THE FIELD RIGHT-PADDED
+000390*               WITH SPACES.
+000400*----------------------------------------------------------------
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.   IBM-370.
+000440 OBJECT-COMPUTER.   IBM-370.
+000450 DATA DIVISION.
+000460 WORKING-STORAGE SECTION.
+000470 COPY CUSTMAST-COPY.
+000480 COPY EX2MSET-COPY.
+000490 COPY AUDITOUT-COPY.
+000500 01  WS-RESP                         PIC S9(08)  COMP.
+000510 01  WS-ABSTIME                      PIC S9(15)  COMP-3.
+000520 01  WS-EFF-DATE                     PIC X(08).
+000530 01  WS-EFF-TIME                     PIC X(06).
+000540 01  WS-MSG-TEXT                     PIC X(60).
+000550 01  WS-TRANS-DONE-SW                PIC X(01)   VALUE 'N'.
+000560     88  TRANS-IS-DONE                           VALUE 'Y'.
+000570 01  WS-COMMAREA.
+000580     05  WS-CA-STATE                 PIC X(01)   VALUE '1'.
+000590         88  CA-STATE-AWAIT-ID                   VALUE '1'.
+000600         88  CA-STATE-AWAIT-NAME                 VALUE '2'.
+000610     05  WS-CA-CUST-ID               PIC X(06).
+000620 LINKAGE SECTION.
+000630 01  DFHCOMMAREA.
+000640     05  CA-STATE                    PIC X(01).
+000650     05  CA-CUST-ID                  PIC X(06).
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     MOVE 'N' TO WS-TRANS-DONE-SW.
+000690     IF EIBCALEN = 0
+000700         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000710     ELSE
+000720         MOVE DFHCOMMAREA TO WS-COMMAREA
+000730         EVALUATE TRUE
+000740             WHEN CA-STATE-AWAIT-NAME
+000750                 PERFORM 3000-RECEIVE-AND-UPDATE THRU 3000-EXIT
+000760             WHEN OTHER
+000770                 PERFORM 2000-RECEIVE-ID THRU 2000-EXIT
+000780         END-EVALUATE
+000790     END-IF.
+000800     IF TRANS-IS-DONE
+000810         PERFORM 0100-RETURN-FINAL THRU 0100-EXIT
+000820     ELSE
+000830         PERFORM 0200-RETURN-CONTINUE THRU 0200-EXIT
+000840     END-IF.
+000850 0000-EXIT.
+000860     EXIT.
+000870 0100-RETURN-FINAL.
+000880     EXEC CICS RETURN
+000890     END-EXEC.
+000900 0100-EXIT.
+000910     EXIT.
+000920 0200-RETURN-CONTINUE.
+000930     EXEC CICS RETURN
+000940         TRANSID('EX2M')
+000950         COMMAREA(WS-COMMAREA)
+000960         LENGTH(7)
+000970     END-EXEC.
+000980 0200-EXIT.
+000990     EXIT.
+001000 1000-SEND-INITIAL-MAP.
+001010     MOVE SPACES TO EX2MSETO.
+001020     MOVE "ENTER CUSTOMER ID, THEN PRESS ENTER" TO MSGO.
+001030     EXEC CICS SEND MAP('EX2MAP1')
+001040         MAPSET('EX2MSET')
+001050         FROM(EX2MSETO)
+001060         ERASE
+001070     END-EXEC.
+001080     MOVE '1' TO WS-CA-STATE.
+001090 1000-EXIT.
+001100     EXIT.
+001110 2000-RECEIVE-ID.
+001120     EXEC CICS RECEIVE MAP('EX2MAP1')
+001130         MAPSET('EX2MSET')
+001140         INTO(EX2MSETI)
+001150         RESP(WS-RESP)
+001160     END-EXEC.
+001170     IF WS-RESP = DFHRESP(NORMAL)
+001180         PERFORM 2100-LOOKUP-CUSTOMER THRU 2100-EXIT
+001190     ELSE
+001200         MOVE SPACES TO EX2MSETO
+001210         MOVE "PLEASE ENTER A CUSTOMER ID" TO MSGO
+001220         EXEC CICS SEND MAP('EX2MAP1')
+001230             MAPSET('EX2MSET')
+001240             FROM(EX2MSETO)
+001250             ERASE
+001260         END-EXEC
+001270         MOVE '1' TO WS-CA-STATE
+001280     END-IF.
+001290 2000-EXIT.
+001300     EXIT.
+001310 2100-LOOKUP-CUSTOMER.
+001320     MOVE CIDI TO CM-CUST-ID.
+001330     EXEC CICS READ DATASET('CUSTMAST')
+001340         INTO(CUSTMAST-RECORD)
+001350         RIDFLD(CM-CUST-ID)
+001360         RESP(WS-RESP)
+001370     END-EXEC.
+001380     IF WS-RESP = DFHRESP(NORMAL)
+001390         MOVE SPACES TO EX2MSETO
+001400         MOVE CM-CUST-ID TO CIDO
+001410         MOVE CM-CUST-NAME TO CURNAMEO
+001420         MOVE "CURRENT NAME SHOWN - ENTER NEW NAME, PRESS ENTER"
+001430             TO MSGO
+001440         EXEC CICS SEND MAP('EX2MAP1')
+001450             MAPSET('EX2MSET')
+001460             FROM(EX2MSETO)
+001470             DATAONLY
+001480         END-EXEC
+001490         MOVE '2' TO WS-CA-STATE
+001500         MOVE CM-CUST-ID TO WS-CA-CUST-ID
+001510     ELSE
+001520         MOVE SPACES TO EX2MSETO
+001530         MOVE "CUSTOMER ID NOT FOUND ON CUSTMAST" TO MSGO
+001540         EXEC CICS SEND MAP('EX2MAP1')
+001550             MAPSET('EX2MSET')
+001560             FROM(EX2MSETO)
+001570             ERASE
+001580         END-EXEC
+001590         MOVE '1' TO WS-CA-STATE
+001600     END-IF.
+001610 2100-EXIT.
+001620     EXIT.
+001630 3000-RECEIVE-AND-UPDATE.
+001640     EXEC CICS RECEIVE MAP('EX2MAP1')
+001650         MAPSET('EX2MSET')
+001660         INTO(EX2MSETI)
+001670         RESP(WS-RESP)
+001680     END-EXEC.
+001690     IF WS-RESP NOT = DFHRESP(NORMAL)
+001700         MOVE SPACES TO EX2MSETO
+001710         MOVE WS-CA-CUST-ID TO CIDO
+001720         MOVE "PLEASE ENTER THE NEW NAME" TO MSGO
+001730         EXEC CICS SEND MAP('EX2MAP1')
+001740             MAPSET('EX2MSET')
+001750             FROM(EX2MSETO)
+001760             DATAONLY
+001770         END-EXEC
+001780         MOVE '2' TO WS-CA-STATE
+001790     ELSE
+001800         MOVE WS-CA-CUST-ID TO CM-CUST-ID
+001810         EXEC CICS READ DATASET('CUSTMAST')
+001820             INTO(CUSTMAST-RECORD)
+001830             RIDFLD(CM-CUST-ID)
+001840             UPDATE
+001850             RESP(WS-RESP)
+001860         END-EXEC
+001870         IF WS-RESP NOT = DFHRESP(NORMAL)
+001880             MOVE SPACES TO EX2MSETO
+001890             MOVE "CUSTOMER ID NOT FOUND ON CUSTMAST" TO MSGO
+001900             EXEC CICS SEND MAP('EX2MAP1')
+001910                 MAPSET('EX2MSET')
+001920                 FROM(EX2MSETO)
+001930                 ERASE
+001940             END-EXEC
+001950             MOVE '1' TO WS-CA-STATE
+001960         ELSE
+001970             IF NAMEI = SPACES OR NAMEI = LOW-VALUES
+001980                 MOVE SPACES TO EX2MSETO
+001990                 MOVE CM-CUST-ID TO CIDO
+002000                 MOVE CM-CUST-NAME TO CURNAMEO
+002010                 MOVE "NEW NAME CANNOT BE BLANK - REENTER"
+002020                     TO MSGO
+002030                 EXEC CICS SEND MAP('EX2MAP1')
+002040                     MAPSET('EX2MSET')
+002050                     FROM(EX2MSETO)
+002060                     DATAONLY
+002070                 END-EXEC
+002080                 MOVE '2' TO WS-CA-STATE
+002090             ELSE
+002100                 PERFORM 3100-APPLY-CHANGE THRU 3100-EXIT
+002110                 MOVE 'Y' TO WS-TRANS-DONE-SW
+002120             END-IF
+002130         END-IF
+002140     END-IF.
+002150 3000-EXIT.
+002160     EXIT.
+002170 3100-APPLY-CHANGE.
+002180     MOVE CM-CUST-NAME TO CM-CUST-PRIOR-NAME.
+002190     MOVE NAMEI TO CM-CUST-NAME.
+002200     EXEC CICS ASKTIME
+002210         ABSTIME(WS-ABSTIME)
+002220     END-EXEC.
+002230     EXEC CICS FORMATTEDTIME
+002240         ABSTIME(WS-ABSTIME)
+002250         YYYYMMDD(WS-EFF-DATE)
+002260         TIME(WS-EFF-TIME)
+002270     END-EXEC.
+002280     MOVE WS-EFF-DATE TO CM-CUST-EFF-DATE.
+002290     EXEC CICS REWRITE DATASET('CUSTMAST')
+002300         FROM(CUSTMAST-RECORD)
+002310     END-EXEC.
+002320     PERFORM 3200-WRITE-AUDIT THRU 3200-EXIT.
+002330     MOVE SPACES TO EX2MSETO.
+002340     MOVE CM-CUST-ID TO CIDO.
+002350     MOVE CM-CUST-NAME TO CURNAMEO.
+002360     MOVE SPACES TO WS-MSG-TEXT.
+002370     STRING "NAME UPDATED FOR CUSTOMER " CM-CUST-ID
+002380         DELIMITED BY SIZE INTO WS-MSG-TEXT.
+002390     MOVE WS-MSG-TEXT TO MSGO.
+002400     EXEC CICS SEND MAP('EX2MAP1')
+002410         MAPSET('EX2MSET')
+002420         FROM(EX2MSETO)
+002430         DATAONLY
+002440     END-EXEC.
+002450 3100-EXIT.
+002460     EXIT.
+002470 3200-WRITE-AUDIT.
+002480     MOVE SPACES                     TO AUDITOUT-RECORD.
+002490     MOVE CM-CUST-PRIOR-NAME         TO AO-OLD-NAME.
+002500     MOVE CM-CUST-NAME               TO AO-NEW-NAME.
+002510     MOVE WS-EFF-DATE                TO AO-RUN-DATE.
+002520     MOVE WS-EFF-TIME                TO AO-RUN-TIME (1:6).
+002530     MOVE "00"                       TO AO-RUN-TIME (7:2).
+002540     MOVE EIBTRMID                   TO AO-JOB-NAME.
+002550     EXEC CICS WRITEQ TD QUEUE('AUDT')
+002560         FROM(AUDITOUT-RECORD)
+002570         LENGTH(92)
+002580     END-EXEC.
+002590 3200-EXIT.
+002600     EXIT.
