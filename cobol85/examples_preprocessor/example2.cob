@@ -1,11 +1,530 @@
-       IDENTIFICATION DIVISION.                                         foobar
-       PROGRAM-ID. EXAMPLE2.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY EXAMPLE2-COPY
-           REPLACING 'John Doe' BY "Jane Doe"
-                     NAME BY WS-NAME.
-      * foobar foobar foobar foobar foobar foobar foobar foobar foobar foobar foobar foobar foobar foobar
-       PROCEDURE DIVISION.
-       DISPLAY WS-NAME.
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.        EXAMPLE2.
+000030 AUTHOR.            R. HALVORSEN.
+000040 INSTALLATION.      CUSTOMER MASTER MAINTENANCE - BATCH SYSTEMS.
+000050 DATE-WRITTEN.      01/04/1998.
+000060 DATE-COMPILED.     08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 08/09/26  RH  ADDED THE CUSTNAME INPUT FILE.  NAME VALUES ARE
+000110*               NOW READ FROM A FILE, ONE PER RECORD, INSTEAD OF
+000120*               BEING BUILT INTO THE COPYBOOK AT COMPILE TIME.
+000130* 08/09/26  RH  ADDED AUDITOUT.  EVERY NAME PROCESSED IS NOW
+000140*               LOGGED WITH THE OLD VALUE, THE NEW VALUE, THE
+000150*               RUN DATE/TIME AND THE JOB NAME FOR AUDIT TRAIL
+000160*               AND COMPLIANCE REVIEW PURPOSES.
+000170* 08/09/26  RH  ADDED PARMNAME.  OLD/NEW NAME PAIRS ARE NOW
+000180*               LOADED FROM A RUN-TIME CONTROL FILE INTO A
+000190*               TABLE AND APPLIED TO EACH CUSTNAME RECORD, SO
+000200*               OPERATIONS CAN CHANGE NAME PAIRS WITHOUT A
+000210*               RECOMPILE.  THE STRUCTURAL COPY ... REPLACING
+000220*               NAME BY WS-NAME STAYS, SINCE A COBOL DATA NAME
+000230*               CANNOT BE RENAMED AT RUN TIME.
+000240* 08/09/26  RH  ADDED REPRTOUT.  A HEADED, PAGE-NUMBERED PRINT
+000250*               REPORT WITH A DETAIL LINE PER CUSTOMER AND A
+000260*               RECORD-COUNT TRAILER REPLACES THE BARE DISPLAY
+000270*               SO OPERATIONS HAS A CHANGE-CONFIRMATION REPORT.
+000280* 08/09/26  RH  ADDED NAME VALIDATION.  A BLANK OR LOW-VALUES
+000290*               NAME NOW WRITES A MESSAGE TO ERROUT AND SETS A
+000300*               NON-ZERO RETURN-CODE SO THE JCL CAN DETECT THE
+000310*               FAILURE, INSTEAD OF THE PROGRAM RUNNING CLEAN
+000320*               ON BAD DATA.
+000330* 08/09/26  RH  ADDED A CHECKPOINT ON CUSTNAME SO A LARGE BATCH
+000340*               CAN BE RESTARTED FROM THE LAST CHECKPOINT AFTER
+000350*               AN ABEND INSTEAD OF REPROCESSING THE WHOLE FILE.
+000360*               SEE THE JCL RESTART STEP.
+000370* 08/09/26  RH  ADDED CUSTMAST.  CUSTNAME RECORDS NOW CARRY A
+000380*               CUSTOMER ID AND EACH ONE UPDATES (OR ADDS) ITS
+000390*               OWN KEYED RECORD ON THE CUSTOMER MASTER, WHICH
+000400*               KEEPS THE PRIOR NAME AND THE EFFECTIVE DATE OF
+000410*               THE CHANGE, INSTEAD OF THE PROGRAM OPERATING ON
+000420*               ONE ANONYMOUS IN-MEMORY NAME PER COMPILE.
+000430* 08/09/26  RH  ADDED CUSTCTL AND A BALANCING STEP.  THE ACTUAL
+000440*               RECORD COUNT AND ID HASH TOTAL ACCUMULATED WHILE
+000450*               CUSTNAME IS PROCESSED ARE NOW COMPARED AGAINST
+000460*               THE EXPECTED CONTROL TOTALS FOR THE RUN, AND ANY
+000470*               OUT-OF-BALANCE CONDITION IS REPORTED TO ERROUT
+000480*               AND FAILS THE RETURN-CODE, INSTEAD OF A DROPPED
+000490*               OR DUPLICATED RECORD GOING UNNOTICED.
+000500* 08/09/26  RH  ADDED WS-PROGRAM-STAMP.  EACH RUN NOW DISPLAYS
+000510*               THE PROGRAM VERSION AND DATE STAMP ALONGSIDE THE
+000520*               NAME, CARRIED IN WORKING-STORAGE INSTEAD OF LEFT
+000530*               AS TEXT IN THE SOURCE'S IDENTIFICATION AREA.
+000540* 08/09/26  RH  CORRECTED THE BALANCE COUNTERS TO ACCUMULATE ONLY
+000550*               AFTER A RECORD PASSES VALIDATION AND IS ACTUALLY
+000560*               POSTED TO CUSTMAST, SO A SKIPPED OR FAILED RECORD
+000570*               NO LONGER BALANCES FALSELY.  ADDED INVALID KEY
+000580*               CHECKING TO THE CUSTMAST WRITE/REWRITE SO A FAILED
+000590*               UPDATE IS REPORTED TO ERROUT INSTEAD OF BEING
+000600*               TREATED AS A SUCCESSFUL CHANGE.  ADDED A 100-ENTRY
+000610*               BOUNDS CHECK TO THE PARMNAME TABLE LOAD.  CHANGED
+000620*               THE FLAT FILES FROM LINE SEQUENTIAL TO SEQUENTIAL
+000630*               ORGANIZATION TO MATCH THEIR FIXED-BLOCK JCL DCB
+000640*               ATTRIBUTES.
+000650* 08/09/26  RH  2320-CHANGE-CUSTMAST NO LONGER OVERWRITES A
+000660*               CUSTMAST RECORD WHOSE EFFECTIVE DATE IS ALREADY
+000670*               CURRENT - THAT MEANS EX2MAINT POSTED A CHANGE FOR
+000680*               THIS CUSTOMER ONLINE SINCE THE LAST NIGHTLY RUN,
+000690*               AND THE STATIC FEED NO LONGER REFLECTS THE
+000700*               CUSTOMER'S TRUE NAME. SUCH A RECORD STILL COUNTS
+000710*               TOWARD THE CUSTCTL BALANCE (IT WAS LEGITIMATELY IN
+000720*               THE FEED) BUT IS NO LONGER AUDITED OR REPORTED AS
+000730*               A CHANGE, SINCE EXAMPLE2 DIDN'T ACTUALLY CHANGE
+000740*               IT. THE SKIP IS NOTED TO ERROUT SO THE DISCREPANCY
+000750*               BETWEEN THE FEED AND CUSTMAST IS VISIBLE RATHER
+000760*               THAN SILENT. ALSO: THE TRAILER'S "RECORDS READ"
+000770*               COUNT NOW COMES FROM WS-ERR-SEQ (BUMPED FOR EVERY
+000780*               CUSTNAME RECORD READ) INSTEAD OF A COUNTER THAT
+000790*               ONLY BUMPED ON A SUCCESSFUL, AUDITED CHANGE - A
+000800*               SKIPPED OR FAILED RECORD WAS MAKING THE TRAILER
+000810*               UNDERCOUNT AGAINST CUSTCTL. THE ONE-TIME PARMNAME
+000820*               OVERFLOW WARNING NO LONGER REPEATS FOR EVERY
+000830*               REMAINING PARMNAME RECORD ONCE THE 100-ENTRY TABLE
+000840*               IS FULL. CUSTCTL'S OPEN/READ NOW HAS THE SAME AT
+000850*               END HANDLING AS EVERY OTHER READ IN THIS PROGRAM
+000860*               INSTEAD OF ASSUMING THE CONTROL RECORD IS ALWAYS
+000870*               THERE. FINALLY, THE JOB NAME CAPTURED FOR AUDITOUT
+000880*               NO LONGER RELIES ON A "JOBNAME" ENVIRONMENT
+000890*               VARIABLE THAT THIS BATCH STEP NEVER SETS - IT NOW
+000900*               COMES IN ON THE EXEC CARD'S PARM= OPERAND.
+000910* 08/09/26  RH  2320-CHANGE-CUSTMAST NOW ALSO CHECKS THAT THE
+000920*               INCOMING NAME ACTUALLY DIFFERS FROM CM-CUST-NAME
+000930*               BEFORE TREATING THE RECORD AS A CHANGE. CUSTNAME
+000940*               IS THE FULL NIGHTLY FEED, SO MOST CUSTOMERS ARE
+000950*               UNCHANGED - WITHOUT THIS CHECK EVERY UNCHANGED
+000960*               CUSTOMER WAS STILL GETTING CM-CUST-PRIOR-NAME
+000970*               OVERWRITTEN, CM-CUST-EFF-DATE RESET TO TODAY, AND
+000980*               A FABRICATED AUDITOUT/REPRTOUT ENTRY EVERY NIGHT
+000990*               THE JOB RAN. AN UNCHANGED NAME NOW JUST SETS
+001000*               WS-CUSTMAST-SKIPPED SO IT STILL COUNTS TOWARD THE
+001010*               CUSTCTL BALANCE BUT ISN'T AUDITED, REPORTED, OR
+001020*               REWRITTEN. ALSO ADDED A WS-CUST-ID NUMERIC CHECK
+001030*               TO 2200-VALIDATE-NAME, SINCE WS-CUST-ID-NUM
+001040*               REDEFINES THAT FIELD AS ZONED DECIMAL FOR THE
+001050*               BALANCE HASH - A NON-NUMERIC ID NOW GOES TO ERROUT
+001060*               AND SKIPS THE RECORD INSTEAD OF CORRUPTING THE
+001070*               HASH TOTAL. EX2MAINT'S AUDIT WRITE NOW PADS ITS
+001080*               HHMMSS TIME TO THE SAME 8-DIGIT HHMMSSCC SHAPE
+001090*               EXAMPLE2 WRITES, SO AO-RUN-TIME IS CONSISTENT
+001100*               ACROSS BOTH SOURCES. FINALLY, EXAMPLE2.JCL'S
+001110*               SYSCHK DD NOW OPENS MOD INSTEAD OF NEW SO THE
+001120*               RESTART PROCEDURE DOCUMENTED ABOVE CAN ACTUALLY
+001130*               REALLOCATE THE ALREADY-CATALOGED CHECKPOINT DATA
+001140*               SET ON RESUBMISSION.
+001150*----------------------------------------------------------------
+001160 ENVIRONMENT DIVISION.
+001170 CONFIGURATION SECTION.
+001180 SOURCE-COMPUTER.   IBM-370.
+001190 OBJECT-COMPUTER.   IBM-370.
+001200 INPUT-OUTPUT SECTION.
+001210 FILE-CONTROL.
+001220     SELECT CUSTNAME-FILE       ASSIGN TO CUSTNAME
+001230                                ORGANIZATION IS SEQUENTIAL.
+001240     SELECT PARMNAME-FILE       ASSIGN TO PARMNAME
+001250                                ORGANIZATION IS SEQUENTIAL.
+001260     SELECT AUDITOUT-FILE       ASSIGN TO AUDITOUT
+001270                                ORGANIZATION IS SEQUENTIAL.
+001280     SELECT REPRTOUT-FILE       ASSIGN TO REPRTOUT
+001290                                ORGANIZATION IS SEQUENTIAL.
+001300     SELECT ERROUT-FILE         ASSIGN TO ERROUT
+001310                                ORGANIZATION IS SEQUENTIAL.
+001320     SELECT SYSCHK-FILE         ASSIGN TO SYSCHK.
+001330     SELECT CUSTMAST-FILE       ASSIGN TO CUSTMAST
+001340                                ORGANIZATION IS INDEXED
+001350                                ACCESS MODE IS DYNAMIC
+001360                                RECORD KEY IS CM-CUST-ID
+001370                                FILE STATUS IS WS-CUSTMAST-STATUS.
+001380     SELECT CUSTCTL-FILE        ASSIGN TO CUSTCTL
+001390                                ORGANIZATION IS SEQUENTIAL.
+001400 I-O-CONTROL.
+001410     RERUN ON SYSCHK-FILE
+001420         EVERY 1000 RECORDS OF CUSTNAME-FILE.
+001430 DATA DIVISION.
+001440 FILE SECTION.
+001450 FD  CUSTNAME-FILE
+001460     RECORDING MODE IS F.
+001470 01  CUSTNAME-RECORD.
+001480     05  CN-CUST-ID                  PIC X(06).
+001490     05  CN-CUST-NAME                PIC X(30).
+001500 FD  PARMNAME-FILE
+001510     RECORDING MODE IS F.
+001520 01  PARMNAME-RECORD.
+001530     05  PN-OLD-NAME                 PIC X(30).
+001540     05  PN-NEW-NAME                 PIC X(30).
+001550 FD  AUDITOUT-FILE
+001560     RECORDING MODE IS F.
+001570     COPY AUDITOUT-COPY.
+001580 FD  REPRTOUT-FILE
+001590     RECORDING MODE IS F.
+001600 01  REPRTOUT-RECORD                PIC X(80).
+001610 FD  ERROUT-FILE
+001620     RECORDING MODE IS F.
+001630 01  ERROUT-RECORD                  PIC X(80).
+001640 FD  SYSCHK-FILE
+001650     RECORDING MODE IS F.
+001660 01  SYSCHK-RECORD                  PIC X(80).
+001670 FD  CUSTMAST-FILE.
+001680     COPY CUSTMAST-COPY.
+001690 FD  CUSTCTL-FILE
+001700     RECORDING MODE IS F.
+001710 01  CUSTCTL-RECORD.
+001720     05  CC-EXPECTED-COUNT           PIC 9(06).
+001730     05  CC-EXPECTED-HASH            PIC 9(10).
+001740 WORKING-STORAGE SECTION.
+001750 COPY EXAMPLE2-COPY
+001760     REPLACING NAME BY WS-NAME.
+001770 01  WS-NEW-NAME                     PIC X(30).
+001780 01  WS-CUST-ID                      PIC X(06).
+001790 01  WS-CUST-ID-NUM REDEFINES WS-CUST-ID
+001800                                     PIC 9(06).
+001810 01  WS-CUSTMAST-STATUS              PIC X(02)   VALUE SPACES.
+001820 01  WS-PROGRAM-STAMP                PIC X(30)   VALUE
+001830     "EXAMPLE2 V2.08  08/09/2026".
+001840 01  WS-BAL-FIELDS.
+001850     05  WS-BAL-EXPECTED-COUNT       PIC 9(06)   VALUE ZERO.
+001860     05  WS-BAL-EXPECTED-HASH        PIC 9(10)   VALUE ZERO.
+001870     05  WS-BAL-ACTUAL-COUNT         PIC 9(06)  COMP  VALUE ZERO.
+001880     05  WS-BAL-ACTUAL-HASH          PIC 9(10)  COMP  VALUE ZERO.
+001890     05  WS-BAL-COUNT-ED             PIC ZZZZZ9.
+001900     05  WS-BAL-HASH-ED              PIC Z(9)9.
+001910 01  WS-SWITCHES.
+001920     05  WS-EOF-CUSTNAME             PIC X(01)   VALUE 'N'.
+001930         88  END-OF-CUSTNAME                     VALUE 'Y'.
+001940     05  WS-EOF-PARMNAME             PIC X(01)   VALUE 'N'.
+001950         88  END-OF-PARMNAME                     VALUE 'Y'.
+001960     05  WS-NAME-MATCHED             PIC X(01)   VALUE 'N'.
+001970         88  NAME-WAS-MATCHED                    VALUE 'Y'.
+001980     05  WS-NAME-INVALID             PIC X(01)   VALUE 'N'.
+001990         88  NAME-IS-INVALID                     VALUE 'Y'.
+002000     05  WS-CUSTMAST-FAILED          PIC X(01)   VALUE 'N'.
+002010         88  CUSTMAST-UPDATE-FAILED              VALUE 'Y'.
+002020     05  WS-CUSTMAST-SKIPPED         PIC X(01)   VALUE 'N'.
+002030         88  CUSTMAST-UPDATE-SKIPPED             VALUE 'Y'.
+002040     05  WS-PARM-OVERFLOW            PIC X(01)   VALUE 'N'.
+002050         88  PARM-TABLE-OVERFLOWED                VALUE 'Y'.
+002060 01  WS-ERR-FIELDS.
+002070     05  WS-ERR-SEQ                  PIC 9(06)   VALUE ZERO.
+002080     05  WS-ERR-SEQ-ED               PIC ZZZZZ9.
+002090     05  WS-ERR-TEXT                 PIC X(80).
+002100 01  WS-RUN-INFO.
+002110     05  WS-RUN-DATE                 PIC 9(08)   VALUE ZEROES.
+002120     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+002130         10  WS-RUN-DATE-YYYY        PIC 9(04).
+002140         10  WS-RUN-DATE-MM          PIC 9(02).
+002150         10  WS-RUN-DATE-DD          PIC 9(02).
+002160     05  WS-RUN-TIME                 PIC 9(08)   VALUE ZEROES.
+002170     05  WS-JOB-NAME                 PIC X(08)   VALUE SPACES.
+002180 01  WS-PARM-TABLE.
+002190     05  WS-PARM-ENTRY               OCCURS 100 TIMES.
+002200         10  WS-PARM-OLD-NAME        PIC X(30).
+002210         10  WS-PARM-NEW-NAME        PIC X(30).
+002220 01  WS-PARM-COUNT               PIC 9(04)   COMP   VALUE ZERO.
+002230 01  WS-PARM-IDX                 PIC 9(04)   COMP   VALUE ZERO.
+002240 01  WS-RPT-CONTROLS.
+002250     05  WS-RPT-PAGE-NO          PIC 9(04)  COMP  VALUE ZERO.
+002260     05  WS-RPT-LINE-COUNT       PIC 9(04)  COMP  VALUE ZERO.
+002270     05  WS-RPT-MAX-LINES        PIC 9(04)  COMP  VALUE 55.
+002280 01  WS-RPT-HEAD1.
+002290     05  FILLER                      PIC X(10)   VALUE SPACES.
+002300     05  FILLER                      PIC X(35)   VALUE
+002310         "EXAMPLE2 - NAME CHANGE CONFIRMATION".
+002320     05  FILLER                      PIC X(35)   VALUE SPACES.
+002330 01  WS-RPT-HEAD2.
+002340     05  FILLER                  PIC X(10)  VALUE SPACES.
+002350     05  FILLER                  PIC X(10)  VALUE "RUN DATE: ".
+002360     05  WS-RPT-DATE              PIC X(10).
+002370     05  FILLER                  PIC X(10)  VALUE SPACES.
+002380     05  FILLER                  PIC X(06)  VALUE "PAGE: ".
+002390     05  WS-RPT-PAGE              PIC ZZZ9.
+002400     05  FILLER                  PIC X(30)  VALUE SPACES.
+002410 01  WS-RPT-HEAD3.
+002420     05  FILLER                      PIC X(10)   VALUE SPACES.
+002430     05  FILLER                      PIC X(30)   VALUE
+002440         "CUSTOMER NAME".
+002450     05  FILLER                      PIC X(40)   VALUE SPACES.
+002460 01  WS-RPT-DETAIL.
+002470     05  FILLER                      PIC X(10)   VALUE SPACES.
+002480     05  WS-RPT-DETAIL-NAME          PIC X(30).
+002490     05  FILLER                      PIC X(40)   VALUE SPACES.
+002500 01  WS-RPT-TRAILER.
+002510     05  FILLER                      PIC X(10)   VALUE SPACES.
+002520     05  FILLER                      PIC X(21)   VALUE
+002530         "TOTAL RECORDS READ: ".
+002540     05  WS-RPT-TOTAL                PIC ZZZ,ZZ9.
+002550     05  FILLER                      PIC X(42)   VALUE SPACES.
+002560 LINKAGE SECTION.
+002570 01  LK-PARM-AREA.
+002580     05  LK-PARM-LEN                 PIC S9(04)  COMP.
+002590     05  LK-PARM-TEXT                PIC X(08).
+002600 PROCEDURE DIVISION USING LK-PARM-AREA.
+002610 0000-MAINLINE.
+002620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002630     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+002640         UNTIL END-OF-CUSTNAME.
+002650     PERFORM 8000-BALANCE-CONTROLS THRU 8000-EXIT.
+002660     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002670     STOP RUN.
+002680 1000-INITIALIZE.
+002690     OPEN INPUT CUSTNAME-FILE.
+002700     OPEN INPUT PARMNAME-FILE.
+002710     OPEN OUTPUT AUDITOUT-FILE.
+002720     OPEN OUTPUT REPRTOUT-FILE.
+002730     OPEN OUTPUT ERROUT-FILE.
+002740     OPEN I-O CUSTMAST-FILE.
+002750     OPEN INPUT CUSTCTL-FILE.
+002760     READ CUSTCTL-FILE
+002770         AT END
+002780             MOVE SPACES TO WS-ERR-TEXT
+002790             STRING "ERROR - CUSTCTL IS EMPTY - NO CONTROL RECORD"
+002800                 DELIMITED BY SIZE INTO WS-ERR-TEXT
+002810             WRITE ERROUT-RECORD FROM WS-ERR-TEXT
+002820             MOVE 8 TO RETURN-CODE
+002830         NOT AT END
+002840             MOVE CC-EXPECTED-COUNT TO WS-BAL-EXPECTED-COUNT
+002850             MOVE CC-EXPECTED-HASH TO WS-BAL-EXPECTED-HASH
+002860     END-READ.
+002870     CLOSE CUSTCTL-FILE.
+002880     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002890     ACCEPT WS-RUN-TIME FROM TIME.
+002900     MOVE SPACES TO WS-JOB-NAME.
+002910     IF LK-PARM-LEN > 0 AND LK-PARM-LEN NOT > 8
+002920         MOVE LK-PARM-TEXT (1:LK-PARM-LEN) TO WS-JOB-NAME
+002930     END-IF.
+002940     IF WS-JOB-NAME = SPACES
+002950         MOVE "EXAMPLE2" TO WS-JOB-NAME
+002960     END-IF.
+002970     PERFORM 1110-READ-PARMNAME THRU 1110-EXIT.
+002980     PERFORM 1100-LOAD-PARM-TABLE THRU 1100-EXIT
+002990         UNTIL END-OF-PARMNAME.
+003000     CLOSE PARMNAME-FILE.
+003010     STRING WS-RUN-DATE-MM "/" WS-RUN-DATE-DD "/" WS-RUN-DATE-YYYY
+003020         DELIMITED BY SIZE INTO WS-RPT-DATE.
+003030     PERFORM 2600-PRINT-HEADINGS THRU 2600-EXIT.
+003040     PERFORM 2100-READ-CUSTNAME THRU 2100-EXIT.
+003050 1000-EXIT.
+003060     EXIT.
+003070 1100-LOAD-PARM-TABLE.
+003080     IF WS-PARM-COUNT NOT < 100
+003090         IF NOT PARM-TABLE-OVERFLOWED
+003100             MOVE SPACES TO WS-ERR-TEXT
+003110             STRING "ERROR - PARMNAME HAS MORE THAN 100 ENTRIES -"
+003120                    " EXTRA ENTRIES IGNORED"
+003130                 DELIMITED BY SIZE INTO WS-ERR-TEXT
+003140             WRITE ERROUT-RECORD FROM WS-ERR-TEXT
+003150             MOVE 8 TO RETURN-CODE
+003160             MOVE 'Y' TO WS-PARM-OVERFLOW
+003170         END-IF
+003180     ELSE
+003190         ADD 1 TO WS-PARM-COUNT
+003200         MOVE PN-OLD-NAME TO WS-PARM-OLD-NAME (WS-PARM-COUNT)
+003210         MOVE PN-NEW-NAME TO WS-PARM-NEW-NAME (WS-PARM-COUNT)
+003220     END-IF.
+003230     PERFORM 1110-READ-PARMNAME THRU 1110-EXIT.
+003240 1100-EXIT.
+003250     EXIT.
+003260 1110-READ-PARMNAME.
+003270     READ PARMNAME-FILE
+003280         AT END
+003290             MOVE 'Y' TO WS-EOF-PARMNAME
+003300     END-READ.
+003310 1110-EXIT.
+003320     EXIT.
+003330 2000-PROCESS-CUSTOMER.
+003340     ADD 1 TO WS-ERR-SEQ.
+003350     MOVE CN-CUST-ID TO WS-CUST-ID.
+003360     MOVE CN-CUST-NAME TO WS-NAME.
+003370     MOVE WS-NAME TO WS-NEW-NAME.
+003380     MOVE 'N' TO WS-NAME-MATCHED.
+003390     IF WS-PARM-COUNT > 0
+003400         PERFORM 2110-SEARCH-PARM-TABLE THRU 2110-EXIT
+003410             VARYING WS-PARM-IDX FROM 1 BY 1
+003420             UNTIL WS-PARM-IDX > WS-PARM-COUNT
+003430                OR NAME-WAS-MATCHED
+003440     END-IF.
+003450     PERFORM 2200-VALIDATE-NAME THRU 2200-EXIT.
+003460     IF NOT NAME-IS-INVALID
+003470         PERFORM 2300-UPDATE-CUSTMAST THRU 2300-EXIT
+003480         IF NOT CUSTMAST-UPDATE-FAILED
+003490             ADD 1 TO WS-BAL-ACTUAL-COUNT
+003500             ADD WS-CUST-ID-NUM TO WS-BAL-ACTUAL-HASH
+003510             IF NOT CUSTMAST-UPDATE-SKIPPED
+003520                 DISPLAY WS-PROGRAM-STAMP " " WS-NEW-NAME
+003530                 PERFORM 2400-WRITE-AUDIT THRU 2400-EXIT
+003540                 PERFORM 2500-WRITE-REPORT-LINE THRU 2500-EXIT
+003550             END-IF
+003560         END-IF
+003570     END-IF.
+003580     PERFORM 2100-READ-CUSTNAME THRU 2100-EXIT.
+003590 2000-EXIT.
+003600     EXIT.
+003610 2100-READ-CUSTNAME.
+003620     READ CUSTNAME-FILE
+003630         AT END
+003640             MOVE 'Y' TO WS-EOF-CUSTNAME
+003650     END-READ.
+003660 2100-EXIT.
+003670     EXIT.
+003680 2110-SEARCH-PARM-TABLE.
+003690     IF WS-PARM-OLD-NAME (WS-PARM-IDX) = WS-NAME
+003700         MOVE WS-PARM-NEW-NAME (WS-PARM-IDX) TO WS-NEW-NAME
+003710         MOVE 'Y' TO WS-NAME-MATCHED
+003720     END-IF.
+003730 2110-EXIT.
+003740     EXIT.
+003750 2200-VALIDATE-NAME.
+003760     MOVE 'N' TO WS-NAME-INVALID.
+003770     IF WS-NEW-NAME = SPACES OR LOW-VALUES
+003780         MOVE WS-ERR-SEQ TO WS-ERR-SEQ-ED
+003790         MOVE SPACES TO WS-ERR-TEXT
+003800         STRING "ERROR - CUSTNAME RECORD " WS-ERR-SEQ-ED
+003810                " - NAME IS BLANK OR INVALID - SKIPPED"
+003820             DELIMITED BY SIZE INTO WS-ERR-TEXT
+003830         WRITE ERROUT-RECORD FROM WS-ERR-TEXT
+003840         MOVE 'Y' TO WS-NAME-INVALID
+003850         MOVE 8 TO RETURN-CODE
+003860     ELSE
+003870         IF WS-CUST-ID NOT NUMERIC
+003880             MOVE WS-ERR-SEQ TO WS-ERR-SEQ-ED
+003890             MOVE SPACES TO WS-ERR-TEXT
+003900             STRING "ERROR - CUSTNAME RECORD " WS-ERR-SEQ-ED
+003910                    " - CUST ID IS NOT NUMERIC - SKIPPED"
+003920                 DELIMITED BY SIZE INTO WS-ERR-TEXT
+003930             WRITE ERROUT-RECORD FROM WS-ERR-TEXT
+003940             MOVE 'Y' TO WS-NAME-INVALID
+003950             MOVE 8 TO RETURN-CODE
+003960         END-IF
+003970     END-IF.
+003980 2200-EXIT.
+003990     EXIT.
+004000 2300-UPDATE-CUSTMAST.
+004010     MOVE 'N' TO WS-CUSTMAST-FAILED.
+004020     MOVE 'N' TO WS-CUSTMAST-SKIPPED.
+004030     MOVE WS-CUST-ID TO CM-CUST-ID.
+004040     READ CUSTMAST-FILE
+004050         INVALID KEY
+004060             PERFORM 2310-ADD-CUSTMAST THRU 2310-EXIT
+004070         NOT INVALID KEY
+004080             PERFORM 2320-CHANGE-CUSTMAST THRU 2320-EXIT
+004090     END-READ.
+004100 2300-EXIT.
+004110     EXIT.
+004120 2310-ADD-CUSTMAST.
+004130     MOVE SPACES TO CM-CUST-PRIOR-NAME.
+004140     MOVE WS-NEW-NAME TO CM-CUST-NAME.
+004150     MOVE WS-RUN-DATE TO CM-CUST-EFF-DATE.
+004160     WRITE CUSTMAST-RECORD
+004170         INVALID KEY
+004180             PERFORM 2330-CUSTMAST-ERROR THRU 2330-EXIT
+004190     END-WRITE.
+004200 2310-EXIT.
+004210     EXIT.
+004220 2320-CHANGE-CUSTMAST.
+004230     IF CM-CUST-EFF-DATE >= WS-RUN-DATE
+004240         PERFORM 2325-SKIP-ONLINE-UPDATE THRU 2325-EXIT
+004250     ELSE
+004260         IF WS-NEW-NAME = CM-CUST-NAME
+004270             MOVE 'Y' TO WS-CUSTMAST-SKIPPED
+004280         ELSE
+004290             MOVE CM-CUST-NAME TO CM-CUST-PRIOR-NAME
+004300             MOVE WS-NEW-NAME TO CM-CUST-NAME
+004310             MOVE WS-RUN-DATE TO CM-CUST-EFF-DATE
+004320             REWRITE CUSTMAST-RECORD
+004330                 INVALID KEY
+004340                     PERFORM 2330-CUSTMAST-ERROR THRU 2330-EXIT
+004350             END-REWRITE
+004360         END-IF
+004370     END-IF.
+004380 2320-EXIT.
+004390     EXIT.
+004400 2325-SKIP-ONLINE-UPDATE.
+004410     MOVE 'Y' TO WS-CUSTMAST-SKIPPED.
+004420     MOVE WS-ERR-SEQ TO WS-ERR-SEQ-ED.
+004430     MOVE SPACES TO WS-ERR-TEXT.
+004440     STRING "INFO - CUSTNAME RECORD " WS-ERR-SEQ-ED
+004450            " - CUSTMAST ALREADY UPDATED ONLINE - FEED IGNORED"
+004460         DELIMITED BY SIZE INTO WS-ERR-TEXT.
+004470     WRITE ERROUT-RECORD FROM WS-ERR-TEXT.
+004480 2325-EXIT.
+004490     EXIT.
+004500 2330-CUSTMAST-ERROR.
+004510     MOVE 'Y' TO WS-CUSTMAST-FAILED.
+004520     MOVE WS-ERR-SEQ TO WS-ERR-SEQ-ED.
+004530     MOVE SPACES TO WS-ERR-TEXT.
+004540     STRING "ERROR - CUSTNAME RECORD " WS-ERR-SEQ-ED
+004550            " - CUSTMAST UPDATE FAILED - STATUS "
+004560            WS-CUSTMAST-STATUS
+004570         DELIMITED BY SIZE INTO WS-ERR-TEXT.
+004580     WRITE ERROUT-RECORD FROM WS-ERR-TEXT.
+004590     MOVE 8 TO RETURN-CODE.
+004600 2330-EXIT.
+004610     EXIT.
+004620 2400-WRITE-AUDIT.
+004630     MOVE SPACES                     TO AUDITOUT-RECORD.
+004640     MOVE WS-NAME                    TO AO-OLD-NAME.
+004650     MOVE WS-NEW-NAME                TO AO-NEW-NAME.
+004660     MOVE WS-RUN-DATE                TO AO-RUN-DATE.
+004670     MOVE WS-RUN-TIME                TO AO-RUN-TIME.
+004680     MOVE WS-JOB-NAME                TO AO-JOB-NAME.
+004690     WRITE AUDITOUT-RECORD.
+004700 2400-EXIT.
+004710     EXIT.
+004720 2500-WRITE-REPORT-LINE.
+004730     IF WS-RPT-LINE-COUNT NOT < WS-RPT-MAX-LINES
+004740         PERFORM 2600-PRINT-HEADINGS THRU 2600-EXIT
+004750     END-IF.
+004760     MOVE WS-NEW-NAME TO WS-RPT-DETAIL-NAME.
+004770     WRITE REPRTOUT-RECORD FROM WS-RPT-DETAIL
+004780         AFTER ADVANCING 1 LINE.
+004790     ADD 1 TO WS-RPT-LINE-COUNT.
+004800 2500-EXIT.
+004810     EXIT.
+004820 2600-PRINT-HEADINGS.
+004830     ADD 1 TO WS-RPT-PAGE-NO.
+004840     MOVE WS-RPT-PAGE-NO TO WS-RPT-PAGE.
+004850     WRITE REPRTOUT-RECORD FROM WS-RPT-HEAD1
+004860         AFTER ADVANCING PAGE.
+004870     MOVE WS-RPT-HEAD2 TO REPRTOUT-RECORD.
+004880     WRITE REPRTOUT-RECORD
+004890         AFTER ADVANCING 2 LINES.
+004900     WRITE REPRTOUT-RECORD FROM WS-RPT-HEAD3
+004910         AFTER ADVANCING 2 LINES.
+004920     MOVE ZERO TO WS-RPT-LINE-COUNT.
+004930 2600-EXIT.
+004940     EXIT.
+004950 8000-BALANCE-CONTROLS.
+004960     IF WS-BAL-ACTUAL-COUNT NOT = WS-BAL-EXPECTED-COUNT
+004970         MOVE WS-BAL-ACTUAL-COUNT TO WS-BAL-COUNT-ED
+004980         MOVE SPACES TO WS-ERR-TEXT
+004990         STRING "ERROR - RECORD COUNT OUT OF BALANCE - ACTUAL "
+005000                WS-BAL-COUNT-ED
+005010             DELIMITED BY SIZE INTO WS-ERR-TEXT
+005020         WRITE ERROUT-RECORD FROM WS-ERR-TEXT
+005030         MOVE 8 TO RETURN-CODE
+005040     END-IF.
+005050     IF WS-BAL-ACTUAL-HASH NOT = WS-BAL-EXPECTED-HASH
+005060         MOVE WS-BAL-ACTUAL-HASH TO WS-BAL-HASH-ED
+005070         MOVE SPACES TO WS-ERR-TEXT
+005080         STRING "ERROR - ID HASH TOTAL OUT OF BALANCE - ACTUAL "
+005090                WS-BAL-HASH-ED
+005100             DELIMITED BY SIZE INTO WS-ERR-TEXT
+005110         WRITE ERROUT-RECORD FROM WS-ERR-TEXT
+005120         MOVE 8 TO RETURN-CODE
+005130     END-IF.
+005140 8000-EXIT.
+005150     EXIT.
+005160 9000-TERMINATE.
+005170     PERFORM 9100-PRINT-TRAILER THRU 9100-EXIT.
+005180     CLOSE CUSTNAME-FILE.
+005190     CLOSE AUDITOUT-FILE.
+005200     CLOSE REPRTOUT-FILE.
+005210     CLOSE ERROUT-FILE.
+005220     CLOSE CUSTMAST-FILE.
+005230 9000-EXIT.
+005240     EXIT.
+005250 9100-PRINT-TRAILER.
+005260     MOVE WS-ERR-SEQ TO WS-RPT-TOTAL.
+005270     WRITE REPRTOUT-RECORD FROM WS-RPT-TRAILER
+005280         AFTER ADVANCING 2 LINES.
+005290 9100-EXIT.
+005300     EXIT.
